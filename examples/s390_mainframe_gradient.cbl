@@ -1,41 +1,974 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PLUTO-GRADIENT.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-END PIC X(1).
-       01 X PIC 9(3).
-       01 Y PIC 9(3).
-
-       01 R PIC 9(3).
-       01 G PIC 9(3).
-       01 B PIC 9(3).
-
-       01 LINE_WIDTH PIC 9(3) VALUE 8.
-       01 ANGLE PIC 9(8)V9(3).
-
-       PROCEDURE DIVISION.
-           CALL "pl_init".
-
-           MOVE 'N' TO WS-END.
-           PERFORM UNTIL WS-END = 'Y'
-              MOVE 0 TO Y
-              PERFORM UNTIL Y = 150
-                 MOVE 0 TO X
-                 PERFORM UNTIL X = 200
-                    MOVE X TO R
-                    MOVE Y TO G
-                    MOVE 255 TO B
-                    ADD ANGLE TO B
-                    CALL "pl_cpix" USING X Y R G B
-                    ADD 1 TO X
-                 END-PERFORM
-                 ADD 1 TO Y
-              END-PERFORM
-
-              ADD 8 TO ANGLE
-
-              CALL "pl_render"
-           END-PERFORM.
-           CALL "pl_deinit".
-           STOP RUN.
+000010******************************************************************
+000020* PROGRAM-ID.  PLUTO-GRADIENT
+000030* AUTHOR.      R. S. HALVORSEN, OPS FLOOR DEVELOPMENT
+000040* INSTALLATION. OPS FLOOR SYSTEMS
+000050* DATE-WRITTEN. 2025-11-14
+000060* DATE-COMPILED.
+000070*
+000080* REMARKS.
+000090*     DRIVES THE PLUTO GRAPHICS RUNTIME TO PAINT AN ANIMATED
+000100*     COLOR GRADIENT ON ONE OR MORE WALL DISPLAY CANVASES.  EACH
+000110*     OUTER PASS RE-PAINTS EVERY PIXEL OF EVERY CANVAS AND STEPS
+000120*     THE PER-CANVAS ANGLE THAT DRIVES THE COLOR RAMP.
+000130*
+000140* MODIFICATION HISTORY.
+000150*     DATE       BY   DESCRIPTION
+000160*     ---------- ---- ----------------------------------------
+000170*     2025-11-14 RSH  ORIGINAL VERSION.
+000180*     2026-08-03 RSH  ADDED STOP-FLAG FILE POLL SO OPERATORS CAN
+000190*                     END A RUN CLEANLY BETWEEN FRAMES.
+000200*     2026-08-03 RSH  ADDED CHECKPOINT FILE SO THE ANGLE CYCLE
+000210*                     RESUMES ACROSS RUNS INSTEAD OF RESTARTING.
+000220*     2026-08-04 RSH  MOVED CANVAS SIZE AND ANGLE STEP OUT TO A
+000230*                     PARAMETER FILE SELECTABLE BY JCL PARM.
+000240*     2026-08-04 RSH  PUT LINE-WIDTH TO WORK AS A GRID OVERLAY
+000250*                     PLOTTED AHEAD OF EACH CALL TO PL_RENDER.
+000260*     2026-08-05 RSH  ADDED RENDER ACTIVITY LOG WRITTEN ON EACH
+000270*                     FRAME FOR THE NEW PLUTO-STATS REPORT.
+000280*     2026-08-05 RSH  TRAPPED ANGLE OVERFLOW WITH AN ON SIZE
+000290*                     ERROR WRAP INSTEAD OF LETTING IT GARBLE.
+000300*     2026-08-06 RSH  DROVE THE R/G/B CHANNEL MAPPING FROM A
+000310*                     SELECTABLE PALETTE FILE.
+000320*     2026-08-07 RSH  ADDED FRAME ARCHIVING TO DATED PPM IMAGE
+000330*                     FILES AT AN OPERATOR-SET FREQUENCY.
+000340*     2026-08-08 RSH  RESTRUCTURED FOR MULTIPLE NAMED CANVASES
+000350*                     SO ONE JOB CAN DRIVE THE TWO-PANE DISPLAY.
+000360*     2026-08-09 RSH  CHECKED PL_INIT/PL_DEINIT RETURN STATUS
+000370*                     AND END THE RUN CLEANLY ON FAILURE.
+000380*     2026-08-09 RSH  DELETED THE STOP FLAG ONCE CONSUMED SO A
+000390*                     RESTART IS NOT PERMANENTLY BLOCKED; MADE
+000400*                     THE PARAMETER FILE OPTIONAL; FIXED THE
+000410*                     CANVAS-COUNT TRUNCATION AND BAD-HEADER
+000420*                     FALLBACK IN PARAMETER LOADING; STOPPED
+000430*                     PADDING SPACES FROM LEAKING INTO ARCHIVE
+000440*                     FILE NAMES.
+000450*     2026-08-09 RSH  EXTENDED THE RENDER LOG ACROSS RESTARTS
+000460*                     INSTEAD OF TRUNCATING IT; RANGE-CHECKED THE
+000470*                     PARAMETER FILE'S CANVAS COUNT AGAINST THE
+000480*                     TABLE SIZE; FOLDED TIME OF DAY INTO ARCHIVE
+000490*                     FILE NAMES SO RESTARTS ON THE SAME DAY DO
+000500*                     NOT OVERWRITE EACH OTHER'S FRAMES; CLEARED
+000510*                     THE MESSAGE AND ARCHIVE-NAME FIELDS BEFORE
+000520*                     REBUILDING THEM; DROPPED UNUSED SWITCHES.
+000530*     2026-08-09 RSH  NOW ARCHIVE THE RENDER LOG UNDER A DATED
+000540*                     NAME AT THE START OF A FRESH SHIFT (NO
+000550*                     CHECKPOINT ON FILE) INSTEAD OF EXTENDING IT
+000560*                     FOREVER, SO PLUTO-STATS NEVER SEES A LOG
+000570*                     SPANNING MORE THAN ONE SHIFT; REMOVED THE
+000580*                     LONG-DEAD ORIGINAL ANGLE ACCUMULATOR; MADE
+000590*                     THE PALETTE LOOKUP USE A DEDICATED FOUND
+000600*                     SWITCH INSTEAD OF FAKING A FILE-STATUS EOF.
+000610******************************************************************
+000620 IDENTIFICATION DIVISION.
+000630 PROGRAM-ID. PLUTO-GRADIENT.
+000640 AUTHOR. R. S. HALVORSEN.
+000650 INSTALLATION. OPS FLOOR SYSTEMS.
+000660 DATE-WRITTEN. 2025-11-14.
+000670 DATE-COMPILED.
+000680
+000690 ENVIRONMENT DIVISION.
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT OPTIONAL PARM-FILE ASSIGN TO DYNAMIC
+000730         GRAD-PARM-FILENAME
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS GRAD-PARM-STATUS.
+000760
+000770     SELECT OPTIONAL PALETTE-FILE ASSIGN TO "PLGRDPAL"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS GRAD-PALETTE-STATUS.
+000800
+000810     SELECT OPTIONAL CHECKPOINT-IN-FILE ASSIGN TO "PLGRDCKP"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS GRAD-CKPT-IN-STATUS.
+000840
+000850     SELECT CHECKPOINT-OUT-FILE ASSIGN TO "PLGRDCKP"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS GRAD-CKPT-OUT-STATUS.
+000880
+000890     SELECT RENDER-LOG-FILE ASSIGN TO "PLGRDLOG"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS GRAD-LOG-STATUS.
+000920
+000930     SELECT OPTIONAL STOP-FLAG-FILE ASSIGN TO "PLGRDSTP"
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS GRAD-STOP-STATUS.
+000960
+000970     SELECT ARCHIVE-FILE ASSIGN TO DYNAMIC
+000980         GRAD-ARCHIVE-FILENAME
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS GRAD-ARCHIVE-STATUS.
+001010
+001020 DATA DIVISION.
+001030 FILE SECTION.
+001040 FD  PARM-FILE
+001050     RECORDING MODE IS F.
+001060 COPY PLGRDPRM.
+001070
+001080 FD  PALETTE-FILE
+001090     RECORDING MODE IS F.
+001100 COPY PLGRDPAL.
+001110
+001120 FD  CHECKPOINT-IN-FILE
+001130     RECORDING MODE IS F.
+001140 01  CHECKPOINT-IN-RECORD          PIC X(80).
+001150
+001160 FD  CHECKPOINT-OUT-FILE
+001170     RECORDING MODE IS F.
+001180 01  CHECKPOINT-OUT-RECORD         PIC X(80).
+001190
+001200 FD  RENDER-LOG-FILE
+001210     RECORDING MODE IS F.
+001220 01  RENDER-LOG-FILE-REC           PIC X(80).
+001230
+001240 FD  STOP-FLAG-FILE
+001250     RECORDING MODE IS F.
+001260 01  STOP-FLAG-RECORD              PIC X(80).
+001270
+001280 FD  ARCHIVE-FILE
+001290     RECORDING MODE IS F.
+001300 01  ARCHIVE-FILE-RECORD           PIC X(80).
+001310
+001320 WORKING-STORAGE SECTION.
+001330******************************************************************
+001340* ORIGINAL WORKING-STORAGE.
+001350*     PER-PIXEL SCRATCH FIELDS STILL DRIVING THE RENDER LOOP
+001360*     BELOW.  THE ORIGINAL SINGLE-CANVAS ANGLE ACCUMULATOR THAT
+001370*     USED TO LIVE HERE IS GONE -- ANGLE STATE IS NOW CARRIED PER
+001380*     CANVAS IN GRAD-CANVAS-ANGLE (SEE THE CANVAS STATE TABLE).
+001390******************************************************************
+001400 01  WS-END PIC X(1).
+001410
+001420 01  X PIC 9(3).
+001430 01  Y PIC 9(3).
+001440
+001450 01  R PIC 9(3).
+001460 01  G PIC 9(3).
+001470 01  B PIC 9(3).
+001480
+001490 01  LINE_WIDTH PIC 9(3) VALUE 8.
+001500
+001510******************************************************************
+001520* CHECKPOINT / PARAMETER / PALETTE COPYBOOK VIEWS (WORKING COPY).
+001530******************************************************************
+001540 COPY PLGRDCKP.
+001550 COPY PLGRDLOG.
+001560
+001570******************************************************************
+001580* FILE STATUS AND MISCELLANEOUS SWITCHES.
+001590******************************************************************
+001600 77  GRAD-PARM-STATUS               PIC X(02).
+001610     88  GRAD-PARM-OK                    VALUE '00'.
+001620 77  GRAD-PALETTE-STATUS            PIC X(02).
+001630     88  GRAD-PALETTE-OK                  VALUE '00'.
+001640     88  GRAD-PALETTE-EOF                 VALUE '10'.
+001650 77  GRAD-PALETTE-FOUND-SW          PIC X(01).
+001660     88  GRAD-PALETTE-FOUND               VALUE 'Y'.
+001670 77  GRAD-CKPT-IN-STATUS            PIC X(02).
+001680     88  GRAD-CKPT-IN-OK                  VALUE '00'.
+001690     88  GRAD-CKPT-IN-EOF                 VALUE '10'.
+001700 77  GRAD-CKPT-OUT-STATUS           PIC X(02).
+001710 77  GRAD-LOG-STATUS                PIC X(02).
+001720     88  GRAD-LOG-OK                     VALUE '00'.
+001730     88  GRAD-LOG-NOT-FOUND              VALUE '35'.
+001740 77  GRAD-STOP-STATUS               PIC X(02).
+001750     88  GRAD-STOP-FLAG-PRESENT           VALUE '00'.
+001760     88  GRAD-STOP-FLAG-ABSENT            VALUE '05'.
+001770 77  GRAD-ARCHIVE-STATUS            PIC X(02).
+001780 77  GRAD-ARCHIVE-OPEN-SW           PIC X(01) VALUE 'N'.
+001790     88  GRAD-ARCHIVE-IS-OPEN             VALUE 'Y'.
+001800 77  GRAD-PARM-HEADER-BAD-SW        PIC X(01) VALUE 'N'.
+001810     88  GRAD-PARM-HEADER-BAD             VALUE 'Y'.
+001820 77  GRAD-SHIFT-START-SW            PIC X(01) VALUE 'N'.
+001830     88  GRAD-FRESH-SHIFT-START           VALUE 'Y'.
+001840 77  GRAD-LOG-RENAME-STATUS         PIC 9(08) VALUE 0.
+001850
+001860 77  GRAD-PARM-FILENAME             PIC X(40).
+001870 77  GRAD-ARCHIVE-FILENAME          PIC X(60).
+001880 77  GRAD-LOG-ARCHIVE-FILENAME      PIC X(32).
+001890 77  GRAD-CMDLINE-PARM              PIC X(40).
+001900
+001910 77  GRAD-CANVAS-COUNT              PIC 9(02) VALUE 0.
+001920 77  GRAD-ARCHIVE-FREQ              PIC 9(05) VALUE 0.
+001930 77  GRAD-ANGLE-STEP                PIC 9(03)V9(03).
+001940 77  GRAD-INIT-FAILED-SW            PIC X(01) VALUE 'N'.
+001950     88  GRAD-INIT-FAILED                 VALUE 'Y'.
+001960
+001970 77  GRAD-WK-QUOT                   PIC 9(08).
+001980 77  GRAD-WK-REM-X                  PIC 9(03).
+001990 77  GRAD-WK-REM-Y                  PIC 9(03).
+002000 77  GRAD-WK-DATE                   PIC 9(08).
+002010 77  GRAD-WK-TIME                   PIC 9(08).
+002020 77  GRAD-ARCHIVE-SEQ               PIC 9(06) VALUE 0.
+002030
+002040******************************************************************
+002050* PER-CANVAS STATE TABLE (INDEXED BY CANVAS NUMBER).
+002060******************************************************************
+002070 01  GRAD-CANVAS-TABLE.
+002080     05  GRAD-CANVAS-ENTRY OCCURS 1 TO 20 TIMES
+002090             DEPENDING ON GRAD-CANVAS-COUNT
+002100             INDEXED BY GRAD-CANVAS-IDX.
+002110         10  GRAD-CANVAS-NAME          PIC X(08).
+002120         10  GRAD-CANVAS-WIDTH         PIC 9(03).
+002130         10  GRAD-CANVAS-HEIGHT        PIC 9(03).
+002140         10  GRAD-CANVAS-ANGLE         PIC 9(08)V9(03).
+002150         10  GRAD-CANVAS-FRAME-NO      PIC 9(08) VALUE 0.
+002160         10  GRAD-CANVAS-STATUS        PIC X(02).
+002170             88  GRAD-CANVAS-OK               VALUE '00'.
+002180         10  GRAD-CANVAS-PALETTE-NAME  PIC X(08).
+002190         10  GRAD-CANVAS-PAL-R-SRC     PIC X(01).
+002200         10  GRAD-CANVAS-PAL-R-BASE    PIC 9(03).
+002210         10  GRAD-CANVAS-PAL-G-SRC     PIC X(01).
+002220         10  GRAD-CANVAS-PAL-G-BASE    PIC 9(03).
+002230         10  GRAD-CANVAS-PAL-B-SRC     PIC X(01).
+002240         10  GRAD-CANVAS-PAL-B-BASE    PIC 9(03).
+002250
+002260******************************************************************
+002270* DEFAULTS APPLIED WHEN THE PARAMETER, PALETTE OR CHECKPOINT
+002280* FILES ARE MISSING -- REPRODUCES THE ORIGINAL SINGLE-CANVAS
+002290* BEHAVIOR SO THE PROGRAM STILL RUNS UNCHANGED OUT OF THE BOX.
+002300******************************************************************
+002310 01  GRAD-DEFAULTS.
+002320     05  GRAD-DFT-CANVAS-NAME        PIC X(08) VALUE 'MAIN'.
+002330     05  GRAD-DFT-WIDTH              PIC 9(03) VALUE 200.
+002340     05  GRAD-DFT-HEIGHT             PIC 9(03) VALUE 150.
+002350     05  GRAD-DFT-ANGLE-STEP         PIC 9(03)V9(03) VALUE 8.
+002360     05  GRAD-DFT-PALETTE-NAME       PIC X(08) VALUE 'DEFAULT'.
+002370     05  GRAD-DFT-PAL-R-SRC          PIC X(01) VALUE 'X'.
+002380     05  GRAD-DFT-PAL-R-BASE         PIC 9(03) VALUE 0.
+002390     05  GRAD-DFT-PAL-G-SRC          PIC X(01) VALUE 'Y'.
+002400     05  GRAD-DFT-PAL-G-BASE         PIC 9(03) VALUE 0.
+002410     05  GRAD-DFT-PAL-B-SRC          PIC X(01) VALUE 'A'.
+002420     05  GRAD-DFT-PAL-B-BASE         PIC 9(03) VALUE 255.
+002430
+002440******************************************************************
+002450* GRID OVERLAY COLOR -- LINE_WIDTH CONTROLS GRID SPACING BELOW.
+002460******************************************************************
+002470 01  GRAD-GRID-COLOR.
+002480     05  GRAD-GRID-R                 PIC 9(03) VALUE 255.
+002490     05  GRAD-GRID-G                 PIC 9(03) VALUE 255.
+002500     05  GRAD-GRID-B                 PIC 9(03) VALUE 0.
+002510
+002520******************************************************************
+002530* ANGLE OVERFLOW / WRAP.  THE FIELD CAN HOLD UP TO 99999999.999;
+002540* THAT IS THE DOCUMENTED CYCLE LENGTH -- WHEN THE ADD WOULD
+002550* EXCEED IT, THE ANGLE WRAPS BACK TO ZERO AND THE WRAP IS LOGGED.
+002560******************************************************************
+002570
+002580******************************************************************
+002590* MESSAGE AREA FOR JOB LOG (SYSOUT) NOTICES.
+002600******************************************************************
+002610 01  GRAD-MESSAGE                PIC X(80).
+002620
+002630 PROCEDURE DIVISION.
+002640
+002650******************************************************************
+002660* 0000-MAINLINE.
+002670******************************************************************
+002680 0000-MAINLINE.
+002690     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002700
+002710     IF NOT GRAD-INIT-FAILED
+002720         PERFORM 2000-PROCESS-ONE-PASS THRU 2000-EXIT
+002730             UNTIL WS-END = 'Y'
+002740     END-IF.
+002750
+002760     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002770     STOP RUN.
+002780
+002790 0000-MAINLINE-EXIT.
+002800     EXIT.
+002810
+002820******************************************************************
+002830* 1000-INITIALIZE.
+002840*     LOAD PARAMETERS, PALETTES AND CHECKPOINTS, THEN OPEN EVERY
+002850*     CANVAS THROUGH PL_INIT.
+002860******************************************************************
+002870 1000-INITIALIZE.
+002880     MOVE 'N' TO WS-END.
+002890     MOVE SPACES TO GRAD-INIT-FAILED-SW.
+002900     MOVE 0 TO GRAD-ARCHIVE-SEQ.
+002910
+002920     PERFORM 1050-OPEN-RENDER-LOG THRU 1050-EXIT.
+002930
+002940     PERFORM 1100-RESOLVE-PARM-FILENAME THRU 1100-EXIT.
+002950     PERFORM 1200-LOAD-PARAMETERS THRU 1200-EXIT.
+002960     PERFORM 1400-LOAD-CHECKPOINTS THRU 1400-EXIT.
+002970     PERFORM 1500-INIT-CANVAS THRU 1500-EXIT
+002980         VARYING GRAD-CANVAS-IDX FROM 1 BY 1
+002990             UNTIL GRAD-CANVAS-IDX > GRAD-CANVAS-COUNT
+003000             OR GRAD-INIT-FAILED.
+003010
+003020 1000-EXIT.
+003030     EXIT.
+003040
+003050******************************************************************
+003060* 1050-OPEN-RENDER-LOG.
+003070*     THE RUN MAY BE ONE OF SEVERAL RESTARTS ACROSS AN UNATTENDED
+003080*     SHIFT (SEE THE STOP-FLAG AND CHECKPOINT PARAGRAPHS BELOW),
+003090*     SO THE LOG IS EXTENDED RATHER THAN TRUNCATED ON A MID-SHIFT
+003100*     RESTART.  A FRESH SHIFT START (NO CHECKPOINT ON FILE -- SEE
+003110*     1045-CHECK-SHIFT-START) INSTEAD ARCHIVES ANY LOG LEFT BY THE
+003120*     PRIOR SHIFT UNDER A DATED NAME AND OPENS A CLEAN ONE, SO THE
+003130*     PLUTO-STATS SHIFT-END REPORT (WHICH ASSUMES THE LOG NEVER
+003140*     SPANS MORE THAN ONE MIDNIGHT) IS ALWAYS READING A SINGLE
+003150*     SHIFT'S EVENTS.
+003160******************************************************************
+003170 1050-OPEN-RENDER-LOG.
+003180     PERFORM 1045-CHECK-SHIFT-START THRU 1045-EXIT.
+003190
+003200     IF GRAD-FRESH-SHIFT-START
+003210         PERFORM 1048-ARCHIVE-OLD-RENDER-LOG THRU 1048-EXIT
+003220         OPEN OUTPUT RENDER-LOG-FILE
+003230     ELSE
+003240         OPEN EXTEND RENDER-LOG-FILE
+003250         IF GRAD-LOG-NOT-FOUND
+003260             OPEN OUTPUT RENDER-LOG-FILE
+003270         END-IF
+003280     END-IF.
+003290
+003300 1050-EXIT.
+003310     EXIT.
+003320
+003330******************************************************************
+003340* 1045-CHECK-SHIFT-START.
+003350*     A CHECKPOINT ON FILE MEANS SOME EARLIER RUN OF THIS SHIFT
+003360*     SHUT DOWN CLEANLY AND THIS RUN IS RESUMING IT; NO CHECKPOINT
+003370*     MEANS THIS IS THE FIRST RUN OF A NEW SHIFT.  THE CHECKPOINT
+003380*     FILE IS ONLY PROBED HERE -- 1400-LOAD-CHECKPOINTS STILL DOES
+003390*     THE REAL READ ONCE THE CANVAS TABLE IS BUILT.
+003400******************************************************************
+003410 1045-CHECK-SHIFT-START.
+003420     MOVE 'N' TO GRAD-SHIFT-START-SW.
+003430     OPEN INPUT CHECKPOINT-IN-FILE.
+003440     IF NOT GRAD-CKPT-IN-OK
+003450         MOVE 'Y' TO GRAD-SHIFT-START-SW
+003460     END-IF.
+003470     CLOSE CHECKPOINT-IN-FILE.
+003480
+003490 1045-EXIT.
+003500     EXIT.
+003510
+003520******************************************************************
+003530* 1048-ARCHIVE-OLD-RENDER-LOG.
+003540*     RENAME ANY LOG LEFT BEHIND BY A PRIOR SHIFT OUT OF THE WAY
+003550*     UNDER A DATE/TIME-STAMPED NAME BEFORE THE FRESH LOG IS
+003560*     OPENED.  IF NO PRIOR LOG EXISTS (E.G. THE VERY FIRST RUN
+003570*     EVER) THE RENAME SIMPLY FAILS AND IS IGNORED.
+003580******************************************************************
+003590 1048-ARCHIVE-OLD-RENDER-LOG.
+003600     ACCEPT GRAD-WK-DATE FROM DATE YYYYMMDD.
+003610     ACCEPT GRAD-WK-TIME FROM TIME.
+003620     MOVE SPACES TO GRAD-LOG-ARCHIVE-FILENAME.
+003630     STRING "PLGRDLOG." GRAD-WK-DATE "." GRAD-WK-TIME
+003640         DELIMITED BY SIZE INTO GRAD-LOG-ARCHIVE-FILENAME.
+003650     CALL "CBL_RENAME_FILE" USING "PLGRDLOG"
+003660         GRAD-LOG-ARCHIVE-FILENAME.
+003670     MOVE RETURN-CODE TO GRAD-LOG-RENAME-STATUS.
+003680
+003690 1048-EXIT.
+003700     EXIT.
+003710
+003720******************************************************************
+003730* 1100-RESOLVE-PARM-FILENAME.
+003740*     THE JCL PARM (OR COMMAND LINE, UNDER THE WORKSTATION
+003750*     COMPILER) NAMES THE PARAMETER FILE TO READ; A FIXED
+003760*     DEFAULT DDNAME IS USED WHEN NO PARM WAS SUPPLIED.
+003770******************************************************************
+003780 1100-RESOLVE-PARM-FILENAME.
+003790     MOVE SPACES TO GRAD-CMDLINE-PARM.
+003800     ACCEPT GRAD-CMDLINE-PARM FROM COMMAND-LINE.
+003810     IF GRAD-CMDLINE-PARM = SPACES
+003820         MOVE "PLGRDPRM" TO GRAD-PARM-FILENAME
+003830     ELSE
+003840         MOVE GRAD-CMDLINE-PARM TO GRAD-PARM-FILENAME
+003850     END-IF.
+003860
+003870 1100-EXIT.
+003880     EXIT.
+003890
+003900******************************************************************
+003910* 1200-LOAD-PARAMETERS.
+003920*     READ THE HEADER RECORD AND ONE DETAIL RECORD PER CANVAS.
+003930*     IF THE FILE IS ABSENT, FALL BACK TO THE SINGLE-CANVAS
+003940*     DEFAULTS SO THE PROGRAM STILL RUNS.
+003950******************************************************************
+003960 1200-LOAD-PARAMETERS.
+003970     MOVE 'N' TO GRAD-PARM-HEADER-BAD-SW.
+003980     OPEN INPUT PARM-FILE.
+003990     IF NOT GRAD-PARM-OK
+004000         PERFORM 1210-APPLY-DEFAULT-PARMS THRU 1210-EXIT
+004010     ELSE
+004020         PERFORM 1220-READ-PARM-HEADER THRU 1220-EXIT
+004030         IF NOT GRAD-PARM-HEADER-BAD
+004040             PERFORM 1230-READ-PARM-CANVAS THRU 1230-EXIT
+004050                 VARYING GRAD-CANVAS-IDX FROM 1 BY 1
+004060                     UNTIL GRAD-CANVAS-IDX > GRAD-CANVAS-COUNT
+004070         END-IF
+004080         CLOSE PARM-FILE
+004090     END-IF.
+004100
+004110 1200-EXIT.
+004120     EXIT.
+004130
+004140 1210-APPLY-DEFAULT-PARMS.
+004150     MOVE 1 TO GRAD-CANVAS-COUNT.
+004160     MOVE GRAD-DFT-ANGLE-STEP TO GRAD-ANGLE-STEP.
+004170     MOVE 0 TO GRAD-ARCHIVE-FREQ.
+004180     MOVE GRAD-DFT-CANVAS-NAME TO GRAD-CANVAS-NAME(1).
+004190     MOVE GRAD-DFT-WIDTH TO GRAD-CANVAS-WIDTH(1).
+004200     MOVE GRAD-DFT-HEIGHT TO GRAD-CANVAS-HEIGHT(1).
+004210     MOVE GRAD-DFT-PALETTE-NAME TO
+004220         GRAD-CANVAS-PALETTE-NAME(1).
+004230
+004240 1210-EXIT.
+004250     EXIT.
+004260
+004270 1220-READ-PARM-HEADER.
+004280     READ PARM-FILE.
+004290     IF GRAD-PARM-OK AND PARM-IS-HEADER
+004300         MOVE PARM-ANGLE-STEP TO GRAD-ANGLE-STEP
+004310         MOVE PARM-ARCHIVE-FREQ TO GRAD-ARCHIVE-FREQ
+004320         MOVE PARM-CANVAS-COUNT TO GRAD-CANVAS-COUNT
+004330         PERFORM 1225-CHECK-CANVAS-COUNT THRU 1225-EXIT
+004340     ELSE
+004350         MOVE 'Y' TO GRAD-PARM-HEADER-BAD-SW
+004360         PERFORM 1210-APPLY-DEFAULT-PARMS THRU 1210-EXIT
+004370     END-IF.
+004380
+004390 1220-EXIT.
+004400     EXIT.
+004410
+004420******************************************************************
+004430* 1225-CHECK-CANVAS-COUNT.
+004440*     PARM-CANVAS-COUNT COMES STRAIGHT FROM AN OPERATOR-EDITABLE
+004450*     FILE AND DRIVES THE OCCURS DEPENDING ON BOUND OF THE CANVAS
+004460*     TABLE (1 TO 20).  A TYPO THAT PUTS IT OUT OF RANGE MUST NOT
+004470*     REACH ANY PARAGRAPH THAT INDEXES THE TABLE BY IT, SO IT IS
+004480*     FORCED BACK TO THE SAFE SINGLE-CANVAS DEFAULT HERE.
+004490******************************************************************
+004500 1225-CHECK-CANVAS-COUNT.
+004510     IF GRAD-CANVAS-COUNT < 1 OR GRAD-CANVAS-COUNT > 20
+004520         MOVE SPACES TO GRAD-MESSAGE
+004530         STRING "PLUTO-GRADIENT: PARM CANVAS COUNT "
+004540             GRAD-CANVAS-COUNT
+004550             " OUT OF RANGE, USING DEFAULTS"
+004560             DELIMITED BY SIZE INTO GRAD-MESSAGE
+004570         DISPLAY GRAD-MESSAGE UPON CONSOLE
+004580         MOVE 'Y' TO GRAD-PARM-HEADER-BAD-SW
+004590         PERFORM 1210-APPLY-DEFAULT-PARMS THRU 1210-EXIT
+004600     END-IF.
+004610
+004620 1225-EXIT.
+004630     EXIT.
+004640
+004650 1230-READ-PARM-CANVAS.
+004660     READ PARM-FILE
+004670         AT END
+004680             COMPUTE GRAD-CANVAS-COUNT = GRAD-CANVAS-IDX - 1
+004690     END-READ.
+004700     IF GRAD-PARM-OK AND PARM-IS-CANVAS-DETAIL
+004710         MOVE PARM-CANVAS-NAME TO
+004720             GRAD-CANVAS-NAME(GRAD-CANVAS-IDX)
+004730         MOVE PARM-CANVAS-WIDTH TO
+004740             GRAD-CANVAS-WIDTH(GRAD-CANVAS-IDX)
+004750         MOVE PARM-CANVAS-HEIGHT TO
+004760             GRAD-CANVAS-HEIGHT(GRAD-CANVAS-IDX)
+004770         MOVE PARM-PALETTE-NAME TO
+004780             GRAD-CANVAS-PALETTE-NAME(GRAD-CANVAS-IDX)
+004790     END-IF.
+004800
+004810 1230-EXIT.
+004820     EXIT.
+004830
+004840******************************************************************
+004850* 1400-LOAD-CHECKPOINTS.
+004860*     READ ANY PRIOR CHECKPOINT RECORDS AND SEED EACH CANVAS'S
+004870*     ANGLE FROM THEM SO THE CYCLE RESUMES ACROSS RUNS.
+004880******************************************************************
+004890 1400-LOAD-CHECKPOINTS.
+004900     PERFORM 1410-SET-CANVAS-DEFAULT-ANGLE THRU 1410-EXIT
+004910         VARYING GRAD-CANVAS-IDX FROM 1 BY 1
+004920             UNTIL GRAD-CANVAS-IDX > GRAD-CANVAS-COUNT.
+004930
+004940     OPEN INPUT CHECKPOINT-IN-FILE.
+004950     IF GRAD-CKPT-IN-OK
+004960         PERFORM 1420-READ-ONE-CHECKPOINT THRU 1420-EXIT
+004970             UNTIL GRAD-CKPT-IN-EOF
+004980     END-IF.
+004990     CLOSE CHECKPOINT-IN-FILE.
+005000
+005010 1400-EXIT.
+005020     EXIT.
+005030
+005040 1410-SET-CANVAS-DEFAULT-ANGLE.
+005050     MOVE 0 TO GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX).
+005060
+005070 1410-EXIT.
+005080     EXIT.
+005090
+005100 1420-READ-ONE-CHECKPOINT.
+005110     READ CHECKPOINT-IN-FILE INTO CHECKPOINT-IN-RECORD.
+005120     IF GRAD-CKPT-IN-OK
+005130         MOVE CHECKPOINT-IN-RECORD TO CHECKPOINT-RECORD
+005140         PERFORM 1430-APPLY-CHECKPOINT THRU 1430-EXIT
+005150             VARYING GRAD-CANVAS-IDX FROM 1 BY 1
+005160                 UNTIL GRAD-CANVAS-IDX > GRAD-CANVAS-COUNT
+005170     END-IF.
+005180
+005190 1420-EXIT.
+005200     EXIT.
+005210
+005220 1430-APPLY-CHECKPOINT.
+005230     IF CKPT-CANVAS-NAME = GRAD-CANVAS-NAME(GRAD-CANVAS-IDX)
+005240         MOVE CKPT-ANGLE TO
+005250             GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX)
+005260     END-IF.
+005270
+005280 1430-EXIT.
+005290     EXIT.
+005300
+005310******************************************************************
+005320* 1500-INIT-CANVAS.
+005330*     LOAD THE CANVAS'S PALETTE, OPEN IT ON THE GRAPHICS RUNTIME
+005340*     AND CHECK THE RETURN STATUS BEFORE TRUSTING THE CANVAS.
+005350******************************************************************
+005360 1500-INIT-CANVAS.
+005370     PERFORM 1600-LOAD-PALETTE THRU 1600-EXIT.
+005380
+005390     CALL "pl_init" USING
+005400         GRAD-CANVAS-NAME(GRAD-CANVAS-IDX)
+005410         GRAD-CANVAS-WIDTH(GRAD-CANVAS-IDX)
+005420         GRAD-CANVAS-HEIGHT(GRAD-CANVAS-IDX)
+005430         GRAD-CANVAS-STATUS(GRAD-CANVAS-IDX).
+005440
+005450     IF GRAD-CANVAS-OK(GRAD-CANVAS-IDX)
+005460         PERFORM 1900-LOG-START-EVENT THRU 1900-EXIT
+005470     ELSE
+005480         MOVE SPACES TO GRAD-MESSAGE
+005490         STRING "PLUTO-GRADIENT: PL_INIT FAILED FOR CANVAS "
+005500             GRAD-CANVAS-NAME(GRAD-CANVAS-IDX)
+005510             " STATUS " GRAD-CANVAS-STATUS(GRAD-CANVAS-IDX)
+005520             DELIMITED BY SIZE INTO GRAD-MESSAGE
+005530         DISPLAY GRAD-MESSAGE UPON CONSOLE
+005540         PERFORM 1950-LOG-ERROR-EVENT THRU 1950-EXIT
+005550         SET GRAD-INIT-FAILED TO TRUE
+005560     END-IF.
+005570
+005580 1500-EXIT.
+005590     EXIT.
+005600
+005610******************************************************************
+005620* 1600-LOAD-PALETTE.
+005630*     LOOK UP THE NAMED PALETTE RECORD; FALL BACK TO THE ORIGINAL
+005640*     X/Y/ANGLE RAMP WHEN THE FILE OR THE NAME IS NOT FOUND.
+005650******************************************************************
+005660 1600-LOAD-PALETTE.
+005670     MOVE GRAD-DFT-PAL-R-SRC TO
+005680         GRAD-CANVAS-PAL-R-SRC(GRAD-CANVAS-IDX).
+005690     MOVE GRAD-DFT-PAL-R-BASE TO
+005700         GRAD-CANVAS-PAL-R-BASE(GRAD-CANVAS-IDX).
+005710     MOVE GRAD-DFT-PAL-G-SRC TO
+005720         GRAD-CANVAS-PAL-G-SRC(GRAD-CANVAS-IDX).
+005730     MOVE GRAD-DFT-PAL-G-BASE TO
+005740         GRAD-CANVAS-PAL-G-BASE(GRAD-CANVAS-IDX).
+005750     MOVE GRAD-DFT-PAL-B-SRC TO
+005760         GRAD-CANVAS-PAL-B-SRC(GRAD-CANVAS-IDX).
+005770     MOVE GRAD-DFT-PAL-B-BASE TO
+005780         GRAD-CANVAS-PAL-B-BASE(GRAD-CANVAS-IDX).
+005790
+005800
+005810     MOVE 'N' TO GRAD-PALETTE-FOUND-SW.
+005820     OPEN INPUT PALETTE-FILE.
+005830     IF GRAD-PALETTE-OK
+005840         PERFORM 1610-FIND-PALETTE THRU 1610-EXIT
+005850             UNTIL GRAD-PALETTE-EOF
+005860                 OR GRAD-PALETTE-FOUND
+005870     END-IF.
+005880     CLOSE PALETTE-FILE.
+005890
+005900 1600-EXIT.
+005910     EXIT.
+005920
+005930 1610-FIND-PALETTE.
+005940     READ PALETTE-FILE.
+005950     IF GRAD-PALETTE-OK
+005960         IF PAL-NAME = GRAD-CANVAS-PALETTE-NAME(GRAD-CANVAS-IDX)
+005970             MOVE PAL-R-SOURCE TO
+005980                 GRAD-CANVAS-PAL-R-SRC(GRAD-CANVAS-IDX)
+005990             MOVE PAL-R-BASE TO
+006000                 GRAD-CANVAS-PAL-R-BASE(GRAD-CANVAS-IDX)
+006010             MOVE PAL-G-SOURCE TO
+006020                 GRAD-CANVAS-PAL-G-SRC(GRAD-CANVAS-IDX)
+006030             MOVE PAL-G-BASE TO
+006040                 GRAD-CANVAS-PAL-G-BASE(GRAD-CANVAS-IDX)
+006050             MOVE PAL-B-SOURCE TO
+006060                 GRAD-CANVAS-PAL-B-SRC(GRAD-CANVAS-IDX)
+006070             MOVE PAL-B-BASE TO
+006080                 GRAD-CANVAS-PAL-B-BASE(GRAD-CANVAS-IDX)
+006090             MOVE 'Y' TO GRAD-PALETTE-FOUND-SW
+006100         END-IF
+006110     END-IF.
+006120
+006130 1610-EXIT.
+006140     EXIT.
+006150
+006160******************************************************************
+006170* 1900-LOG-START-EVENT / 1950-LOG-ERROR-EVENT.
+006180******************************************************************
+006190 1900-LOG-START-EVENT.
+006200     MOVE SPACES TO RENDER-LOG-RECORD.
+006210     MOVE GRAD-CANVAS-NAME(GRAD-CANVAS-IDX) TO
+006220         LOG-CANVAS-NAME.
+006230     MOVE 'START' TO LOG-EVENT.
+006240     MOVE 0 TO LOG-FRAME-NO.
+006250     PERFORM 1990-STAMP-LOG-TIME THRU 1990-EXIT.
+006260     MOVE GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX) TO LOG-ANGLE.
+006270     WRITE RENDER-LOG-FILE-REC FROM RENDER-LOG-RECORD.
+006280
+006290 1900-EXIT.
+006300     EXIT.
+006310
+006320 1950-LOG-ERROR-EVENT.
+006330     MOVE SPACES TO RENDER-LOG-RECORD.
+006340     MOVE GRAD-CANVAS-NAME(GRAD-CANVAS-IDX) TO
+006350         LOG-CANVAS-NAME.
+006360     MOVE 'ERROR' TO LOG-EVENT.
+006370     MOVE 0 TO LOG-FRAME-NO.
+006380     PERFORM 1990-STAMP-LOG-TIME THRU 1990-EXIT.
+006390     MOVE GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX) TO LOG-ANGLE.
+006400     WRITE RENDER-LOG-FILE-REC FROM RENDER-LOG-RECORD.
+006410
+006420 1950-EXIT.
+006430     EXIT.
+006440
+006450 1990-STAMP-LOG-TIME.
+006460     ACCEPT GRAD-WK-DATE FROM DATE YYYYMMDD.
+006470     ACCEPT GRAD-WK-TIME FROM TIME.
+006480     MOVE GRAD-WK-DATE TO LOG-DATE.
+006490     MOVE GRAD-WK-TIME TO LOG-TIME.
+006500
+006510 1990-EXIT.
+006520     EXIT.
+006530
+006540******************************************************************
+006550* 2000-PROCESS-ONE-PASS.
+006560*     ONE OUTER ITERATION: CHECK FOR AN OPERATOR STOP REQUEST,
+006570*     THEN PAINT ONE FRAME ON EVERY CANVAS.
+006580******************************************************************
+006590 2000-PROCESS-ONE-PASS.
+006600     PERFORM 2100-CHECK-STOP-FLAG THRU 2100-EXIT.
+006610
+006620     IF WS-END NOT = 'Y'
+006630         PERFORM 3000-RENDER-ONE-CANVAS THRU 3000-EXIT
+006640             VARYING GRAD-CANVAS-IDX FROM 1 BY 1
+006650                 UNTIL GRAD-CANVAS-IDX > GRAD-CANVAS-COUNT
+006660     END-IF.
+006670
+006680 2000-EXIT.
+006690     EXIT.
+006700
+006710******************************************************************
+006720* 2100-CHECK-STOP-FLAG.
+006730*     A STOP-FLAG FILE PRESENT ON DISK IS THE OPERATOR'S SIGNAL
+006740*     TO END THE RUN CLEANLY AT THE NEXT FRAME BOUNDARY.
+006750******************************************************************
+006760 2100-CHECK-STOP-FLAG.
+006770     OPEN INPUT STOP-FLAG-FILE.
+006780     IF GRAD-STOP-FLAG-PRESENT
+006790         MOVE 'Y' TO WS-END
+006800         CLOSE STOP-FLAG-FILE
+006810         DELETE FILE STOP-FLAG-FILE
+006820         IF GRAD-STOP-STATUS NOT = '00'
+006830             DISPLAY 'PLUTO-GRADIENT: COULD NOT REMOVE STOP '
+006840                 'FLAG, STATUS ' GRAD-STOP-STATUS
+006850         END-IF
+006860     ELSE
+006870         CLOSE STOP-FLAG-FILE
+006880     END-IF.
+006890
+006900 2100-EXIT.
+006910     EXIT.
+006920
+006930******************************************************************
+006940* 3000-RENDER-ONE-CANVAS.
+006950*     PAINT ONE FRAME FOR THE CURRENT CANVAS, STEP ITS ANGLE,
+006960*     RENDER IT, LOG THE FRAME, AND ARCHIVE IT IF DUE.
+006970******************************************************************
+006980 3000-RENDER-ONE-CANVAS.
+006990     ADD 1 TO GRAD-CANVAS-FRAME-NO(GRAD-CANVAS-IDX).
+007000     PERFORM 3100-OPEN-ARCHIVE-IF-DUE THRU 3100-EXIT.
+007010
+007020     PERFORM 3200-PLOT-PIXEL THRU 3200-EXIT
+007030         VARYING Y FROM 0 BY 1
+007040             UNTIL Y >= GRAD-CANVAS-HEIGHT(GRAD-CANVAS-IDX)
+007050         AFTER X FROM 0 BY 1
+007060             UNTIL X >= GRAD-CANVAS-WIDTH(GRAD-CANVAS-IDX).
+007070
+007080     PERFORM 3300-CLOSE-ARCHIVE-IF-OPEN THRU 3300-EXIT.
+007090
+007100     ADD GRAD-ANGLE-STEP TO
+007110             GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX)
+007120         ON SIZE ERROR
+007130             PERFORM 3400-WRAP-ANGLE THRU 3400-EXIT
+007140     END-ADD.
+007150
+007160     CALL "pl_render" USING GRAD-CANVAS-NAME(GRAD-CANVAS-IDX).
+007170
+007180     PERFORM 3500-LOG-FRAME-EVENT THRU 3500-EXIT.
+007190
+007200 3000-EXIT.
+007210     EXIT.
+007220
+007230******************************************************************
+007240* 3200-PLOT-PIXEL.
+007250*     COMPUTE THE PIXEL'S COLOR FROM THE CANVAS PALETTE, OVERLAY
+007260*     THE GRID WHEN THIS ROW OR COLUMN IS ON A LINE_WIDTH
+007270*     BOUNDARY, PLOT IT, AND ARCHIVE IT IF THIS FRAME IS DUE.
+007280******************************************************************
+007290 3200-PLOT-PIXEL.
+007300     PERFORM 3210-COMPUTE-PALETTE-COLOR THRU 3210-EXIT.
+007310     PERFORM 3220-APPLY-GRID-OVERLAY THRU 3220-EXIT.
+007320
+007330     CALL "pl_cpix" USING
+007340         GRAD-CANVAS-NAME(GRAD-CANVAS-IDX) X Y R G B.
+007350
+007360     IF GRAD-ARCHIVE-FREQ > 0
+007370         PERFORM 3230-ARCHIVE-PIXEL THRU 3230-EXIT
+007380     END-IF.
+007390
+007400 3200-EXIT.
+007410     EXIT.
+007420
+007430******************************************************************
+007440* 3210-COMPUTE-PALETTE-COLOR.
+007450*     EACH CHANNEL IS ITS PALETTE BASE PLUS THE SELECTED SOURCE
+007460*     (PIXEL COLUMN, PIXEL ROW, CANVAS ANGLE, OR NOTHING).  WITH
+007470*     THE DEFAULT PALETTE THIS REPRODUCES THE ORIGINAL RAMP.
+007480******************************************************************
+007490 3210-COMPUTE-PALETTE-COLOR.
+007500     MOVE GRAD-CANVAS-PAL-R-BASE(GRAD-CANVAS-IDX) TO R.
+007510     EVALUATE GRAD-CANVAS-PAL-R-SRC(GRAD-CANVAS-IDX)
+007520         WHEN 'X' ADD X TO R
+007530         WHEN 'Y' ADD Y TO R
+007540         WHEN 'A' ADD GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX) TO R
+007550         WHEN OTHER CONTINUE
+007560     END-EVALUATE.
+007570
+007580     MOVE GRAD-CANVAS-PAL-G-BASE(GRAD-CANVAS-IDX) TO G.
+007590     EVALUATE GRAD-CANVAS-PAL-G-SRC(GRAD-CANVAS-IDX)
+007600         WHEN 'X' ADD X TO G
+007610         WHEN 'Y' ADD Y TO G
+007620         WHEN 'A' ADD GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX) TO G
+007630         WHEN OTHER CONTINUE
+007640     END-EVALUATE.
+007650
+007660     MOVE GRAD-CANVAS-PAL-B-BASE(GRAD-CANVAS-IDX) TO B.
+007670     EVALUATE GRAD-CANVAS-PAL-B-SRC(GRAD-CANVAS-IDX)
+007680         WHEN 'X' ADD X TO B
+007690         WHEN 'Y' ADD Y TO B
+007700         WHEN 'A' ADD GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX) TO B
+007710         WHEN OTHER CONTINUE
+007720     END-EVALUATE.
+007730
+007740 3210-EXIT.
+007750     EXIT.
+007760
+007770******************************************************************
+007780* 3220-APPLY-GRID-OVERLAY.
+007790******************************************************************
+007800 3220-APPLY-GRID-OVERLAY.
+007810     DIVIDE X BY LINE_WIDTH
+007820         GIVING GRAD-WK-QUOT REMAINDER GRAD-WK-REM-X.
+007830     DIVIDE Y BY LINE_WIDTH
+007840         GIVING GRAD-WK-QUOT REMAINDER GRAD-WK-REM-Y.
+007850
+007860     IF GRAD-WK-REM-X = 0 OR GRAD-WK-REM-Y = 0
+007870         MOVE GRAD-GRID-R TO R
+007880         MOVE GRAD-GRID-G TO G
+007890         MOVE GRAD-GRID-B TO B
+007900     END-IF.
+007910
+007920 3220-EXIT.
+007930     EXIT.
+007940
+007950******************************************************************
+007960* 3100/3230/3300-ARCHIVE PARAGRAPHS.
+007970*     WRITE EVERY GRAD-ARCHIVE-FREQ-TH FRAME OUT AS A PLAIN PPM
+007980*     IMAGE FILE, NAMED WITH THE DATE, CANVAS AND FRAME NUMBER,
+007990*     SO THERE IS A RECORD OF WHAT WAS ON THE WALL AT ANY TIME.
+008000******************************************************************
+008010 3100-OPEN-ARCHIVE-IF-DUE.
+008020     MOVE 'N' TO GRAD-ARCHIVE-OPEN-SW.
+008030     IF GRAD-ARCHIVE-FREQ > 0
+008040         DIVIDE GRAD-CANVAS-FRAME-NO(GRAD-CANVAS-IDX)
+008050             BY GRAD-ARCHIVE-FREQ
+008060             GIVING GRAD-WK-QUOT REMAINDER GRAD-WK-REM-X
+008070         IF GRAD-WK-REM-X = 0
+008080             PERFORM 3110-BUILD-ARCHIVE-NAME THRU 3110-EXIT
+008090             OPEN OUTPUT ARCHIVE-FILE
+008100             PERFORM 3120-WRITE-ARCHIVE-HEADER THRU 3120-EXIT
+008110         END-IF
+008120     END-IF.
+008130
+008140 3100-EXIT.
+008150     EXIT.
+008160
+008170 3110-BUILD-ARCHIVE-NAME.
+008180     ADD 1 TO GRAD-ARCHIVE-SEQ.
+008190     ACCEPT GRAD-WK-DATE FROM DATE YYYYMMDD.
+008200     ACCEPT GRAD-WK-TIME FROM TIME.
+008210     MOVE SPACES TO GRAD-ARCHIVE-FILENAME.
+008220     STRING "PLGRDIMG." GRAD-WK-DATE "." GRAD-WK-TIME "."
+008230         GRAD-CANVAS-NAME(GRAD-CANVAS-IDX) DELIMITED BY SPACE
+008240         "." GRAD-ARCHIVE-SEQ ".PPM"
+008250         DELIMITED BY SIZE INTO GRAD-ARCHIVE-FILENAME.
+008260
+008270 3110-EXIT.
+008280     EXIT.
+008290
+008300 3120-WRITE-ARCHIVE-HEADER.
+008310     MOVE "P3" TO ARCHIVE-FILE-RECORD.
+008320     WRITE ARCHIVE-FILE-RECORD.
+008330     STRING GRAD-CANVAS-WIDTH(GRAD-CANVAS-IDX) " "
+008340         GRAD-CANVAS-HEIGHT(GRAD-CANVAS-IDX)
+008350         DELIMITED BY SIZE INTO ARCHIVE-FILE-RECORD.
+008360     WRITE ARCHIVE-FILE-RECORD.
+008370     MOVE "255" TO ARCHIVE-FILE-RECORD.
+008380     WRITE ARCHIVE-FILE-RECORD.
+008390     MOVE 'Y' TO GRAD-ARCHIVE-OPEN-SW.
+008400
+008410 3120-EXIT.
+008420     EXIT.
+008430
+008440 3230-ARCHIVE-PIXEL.
+008450     IF GRAD-ARCHIVE-IS-OPEN
+008460         STRING R " " G " " B
+008470             DELIMITED BY SIZE INTO ARCHIVE-FILE-RECORD
+008480         WRITE ARCHIVE-FILE-RECORD
+008490     END-IF.
+008500
+008510 3230-EXIT.
+008520     EXIT.
+008530
+008540 3300-CLOSE-ARCHIVE-IF-OPEN.
+008550     IF GRAD-ARCHIVE-IS-OPEN
+008560         CLOSE ARCHIVE-FILE
+008570         MOVE 'N' TO GRAD-ARCHIVE-OPEN-SW
+008580     END-IF.
+008590
+008600 3300-EXIT.
+008610     EXIT.
+008620
+008630******************************************************************
+008640* 3400-WRAP-ANGLE.
+008650*     THE ANGLE HAS REACHED ITS DOCUMENTED CYCLE LENGTH OF
+008660*     99999999.999 -- WRAP IT BACK TO ZERO AND LOG THE EVENT SO
+008670*     IT READS AS EXPECTED RATHER THAN A GARBLED COLOR CHANNEL.
+008680******************************************************************
+008690 3400-WRAP-ANGLE.
+008700     MOVE 0 TO GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX).
+008710     MOVE SPACES TO RENDER-LOG-RECORD.
+008720     MOVE GRAD-CANVAS-NAME(GRAD-CANVAS-IDX) TO
+008730         LOG-CANVAS-NAME.
+008740     MOVE 'WRAP' TO LOG-EVENT.
+008750     MOVE GRAD-CANVAS-FRAME-NO(GRAD-CANVAS-IDX) TO
+008760         LOG-FRAME-NO.
+008770     PERFORM 1990-STAMP-LOG-TIME THRU 1990-EXIT.
+008780     MOVE GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX) TO LOG-ANGLE.
+008790     WRITE RENDER-LOG-FILE-REC FROM RENDER-LOG-RECORD.
+008800
+008810 3400-EXIT.
+008820     EXIT.
+008830
+008840******************************************************************
+008850* 3500-LOG-FRAME-EVENT.
+008860******************************************************************
+008870 3500-LOG-FRAME-EVENT.
+008880     MOVE SPACES TO RENDER-LOG-RECORD.
+008890     MOVE GRAD-CANVAS-NAME(GRAD-CANVAS-IDX) TO
+008900         LOG-CANVAS-NAME.
+008910     MOVE 'FRAME' TO LOG-EVENT.
+008920     MOVE GRAD-CANVAS-FRAME-NO(GRAD-CANVAS-IDX) TO
+008930         LOG-FRAME-NO.
+008940     PERFORM 1990-STAMP-LOG-TIME THRU 1990-EXIT.
+008950     MOVE GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX) TO LOG-ANGLE.
+008960     WRITE RENDER-LOG-FILE-REC FROM RENDER-LOG-RECORD.
+008970
+008980 3500-EXIT.
+008990     EXIT.
+009000
+009010******************************************************************
+009020* 8000-TERMINATE.
+009030*     SAVE THE CHECKPOINT, CLOSE OUT EVERY CANVAS THAT OPENED
+009040*     SUCCESSFULLY, AND CLOSE THE HOUSEKEEPING FILES.
+009050******************************************************************
+009060 8000-TERMINATE.
+009070     PERFORM 8100-SAVE-CHECKPOINTS THRU 8100-EXIT.
+009080     PERFORM 8200-DEINIT-CANVAS THRU 8200-EXIT
+009090         VARYING GRAD-CANVAS-IDX FROM 1 BY 1
+009100             UNTIL GRAD-CANVAS-IDX > GRAD-CANVAS-COUNT.
+009110     CLOSE RENDER-LOG-FILE.
+009120
+009130 8000-EXIT.
+009140     EXIT.
+009150
+009160******************************************************************
+009170* 8100-SAVE-CHECKPOINTS.
+009180******************************************************************
+009190 8100-SAVE-CHECKPOINTS.
+009200     OPEN OUTPUT CHECKPOINT-OUT-FILE.
+009210     PERFORM 8110-WRITE-ONE-CHECKPOINT THRU 8110-EXIT
+009220         VARYING GRAD-CANVAS-IDX FROM 1 BY 1
+009230             UNTIL GRAD-CANVAS-IDX > GRAD-CANVAS-COUNT.
+009240     CLOSE CHECKPOINT-OUT-FILE.
+009250
+009260 8100-EXIT.
+009270     EXIT.
+009280
+009290 8110-WRITE-ONE-CHECKPOINT.
+009300     MOVE SPACES TO CHECKPOINT-RECORD.
+009310     MOVE GRAD-CANVAS-NAME(GRAD-CANVAS-IDX) TO
+009320         CKPT-CANVAS-NAME.
+009330     MOVE GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX) TO CKPT-ANGLE.
+009340     WRITE CHECKPOINT-OUT-RECORD FROM CHECKPOINT-RECORD.
+009350
+009360 8110-EXIT.
+009370     EXIT.
+009380
+009390******************************************************************
+009400* 8200-DEINIT-CANVAS.
+009410******************************************************************
+009420 8200-DEINIT-CANVAS.
+009430     IF GRAD-CANVAS-OK(GRAD-CANVAS-IDX)
+009440         CALL "pl_deinit" USING
+009450             GRAD-CANVAS-NAME(GRAD-CANVAS-IDX)
+009460             GRAD-CANVAS-STATUS(GRAD-CANVAS-IDX)
+009470         IF NOT GRAD-CANVAS-OK(GRAD-CANVAS-IDX)
+009480             MOVE SPACES TO GRAD-MESSAGE
+009490             STRING
+009500                 "PLUTO-GRADIENT: PL_DEINIT FAILED FOR CANVAS "
+009510                 GRAD-CANVAS-NAME(GRAD-CANVAS-IDX)
+009520                 " STATUS "
+009530                 GRAD-CANVAS-STATUS(GRAD-CANVAS-IDX)
+009540                 DELIMITED BY SIZE INTO GRAD-MESSAGE
+009550             DISPLAY GRAD-MESSAGE UPON CONSOLE
+009560             PERFORM 1950-LOG-ERROR-EVENT THRU 1950-EXIT
+009570         ELSE
+009580             MOVE SPACES TO RENDER-LOG-RECORD
+009590             MOVE GRAD-CANVAS-NAME(GRAD-CANVAS-IDX) TO
+009600                 LOG-CANVAS-NAME
+009610             MOVE 'STOP' TO LOG-EVENT
+009620             MOVE GRAD-CANVAS-FRAME-NO(GRAD-CANVAS-IDX) TO
+009630                 LOG-FRAME-NO
+009640             PERFORM 1990-STAMP-LOG-TIME THRU 1990-EXIT
+009650             MOVE GRAD-CANVAS-ANGLE(GRAD-CANVAS-IDX) TO
+009660                 LOG-ANGLE
+009670             WRITE RENDER-LOG-FILE-REC FROM
+009680                 RENDER-LOG-RECORD
+009690         END-IF
+009700     END-IF.
+009710
+009720 8200-EXIT.
+009730     EXIT.
+009740
