@@ -0,0 +1,478 @@
+000010******************************************************************
+000020* PROGRAM-ID.  PLUTO-STATS
+000030* AUTHOR.      R. S. HALVORSEN, OPS FLOOR DEVELOPMENT
+000040* INSTALLATION. OPS FLOOR SYSTEMS
+000050* DATE-WRITTEN. 2026-08-09
+000060* DATE-COMPILED.
+000070*
+000080* REMARKS.
+000090*     COMPANION SHIFT-END REPORT FOR PLUTO-GRADIENT.  READS THE
+000100*     RENDER ACTIVITY LOG (PLGRDLOG) THAT PLUTO-GRADIENT WRITES
+000110*     ON EVERY START, FRAME, WRAP, STOP AND ERROR EVENT, AND
+000120*     PRODUCES A ONE-PAGE REPORT OF TOTAL FRAMES RENDERED, THE
+000130*     RUN'S ELAPSED WALL-CLOCK TIME AND THE ANGLE EACH CANVAS
+000140*     WAS LEFT AT, SO THE MORNING SHIFT LEAD HAS SOMETHING
+000150*     CONCRETE TO REVIEW INSTEAD OF A BLANK SCREEN.
+000160*
+000170*     THE LOG MAY CARRY ACTIVITY FOR MORE THAN ONE CANVAS (SEE
+000180*     PLUTO-GRADIENT'S MULTI-CANVAS SUPPORT) -- THIS PROGRAM
+000190*     BREAKS OUT ONE LINE PER CANVAS PLUS AN OVERALL TOTAL.
+000200*
+000210*     ELAPSED RUNTIME IS COMPUTED FROM THE EARLIEST START EVENT
+000220*     TO THE LATEST EVENT OF ANY KIND.  THE OVERNIGHT DISPLAY
+000230*     WINDOW THIS REPORT IS WRITTEN FOR RUNS WITHIN A SINGLE
+000240*     SHIFT, SO THE ELAPSED-TIME CALCULATION ALLOWS FOR THE RUN
+000250*     CROSSING AT MOST ONE MIDNIGHT; IT IS NOT A GENERAL-PURPOSE
+000260*     CALENDAR-SPANNING DATE ROUTINE.
+000270*
+000280* MODIFICATION HISTORY.
+000290*     DATE       BY   DESCRIPTION
+000300*     2026-08-09 RSH  ORIGINAL VERSION.
+000310*     2026-08-09 RSH  GUARDED THE CANVAS ACCUMULATOR TABLE AGAINST
+000320*                     GROWING PAST ITS 20-ENTRY BOUND WHEN THE
+000330*                     RENDER LOG NAMES MORE THAN 20 DISTINCT
+000340*                     CANVASES; EXCESS CANVASES ARE LOGGED AND
+000350*                     SKIPPED RATHER THAN INDEXED OUT OF RANGE.
+000360******************************************************************
+000370 IDENTIFICATION DIVISION.
+000380 PROGRAM-ID. PLUTO-STATS.
+000390 AUTHOR. R. S. HALVORSEN.
+000400 INSTALLATION. OPS FLOOR SYSTEMS.
+000410 DATE-WRITTEN. 2026-08-09.
+000420 DATE-COMPILED.
+000430
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT RENDER-LOG-FILE ASSIGN TO "PLGRDLOG"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS STAT-LOG-STATUS.
+000500
+000510     SELECT STATS-REPORT-FILE ASSIGN TO "PLSTARPT"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS STAT-RPT-STATUS.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  RENDER-LOG-FILE.
+000580     COPY PLGRDLOG.
+000590
+000600 FD  STATS-REPORT-FILE.
+000610 01  STATS-REPORT-RECORD             PIC X(80).
+000620
+000630 WORKING-STORAGE SECTION.
+000640******************************************************************
+000650* FILE STATUS AND MISCELLANEOUS SWITCHES.
+000660******************************************************************
+000670 77  STAT-LOG-STATUS                PIC X(02).
+000680     88  STAT-LOG-OK                     VALUE '00'.
+000690     88  STAT-LOG-EOF                    VALUE '10'.
+000700     88  STAT-LOG-NOT-FOUND              VALUE '35'.
+000710 77  STAT-RPT-STATUS                PIC X(02).
+000720
+000730 77  STAT-END-OF-LOG-SW             PIC X(01) VALUE 'N'.
+000740     88  STAT-END-OF-LOG                  VALUE 'Y'.
+000750
+000760******************************************************************
+000770* PER-CANVAS ACCUMULATORS.  ONE ENTRY PER DISTINCT CANVAS NAME
+000780* SEEN ON THE LOG, BUILT UP AS THE LOG IS READ.
+000790******************************************************************
+000800 01  STAT-CANVAS-COUNT               PIC 9(02) VALUE 0.
+000810
+000820 01  STAT-CANVAS-TABLE.
+000830     05  STAT-CANVAS-ENTRY OCCURS 1 TO 20 TIMES
+000840             DEPENDING ON STAT-CANVAS-COUNT
+000850             INDEXED BY STAT-CANVAS-IDX.
+000860         10  STAT-CANVAS-NAME             PIC X(08).
+000870         10  STAT-CANVAS-FRAMES           PIC 9(08) COMP.
+000880         10  STAT-CANVAS-WRAPS            PIC 9(08) COMP.
+000890         10  STAT-CANVAS-ERRORS           PIC 9(08) COMP.
+000900         10  STAT-CANVAS-STOPPED-SW       PIC X(01).
+000910             88  STAT-CANVAS-STOPPED          VALUE 'Y'.
+000920         10  STAT-CANVAS-START-DATE       PIC 9(08).
+000930         10  STAT-CANVAS-START-TIME       PIC 9(08).
+000940         10  STAT-CANVAS-LAST-DATE        PIC 9(08).
+000950         10  STAT-CANVAS-LAST-TIME        PIC 9(08).
+000960         10  STAT-CANVAS-LAST-ANGLE       PIC 9(08)V9(03).
+000970
+000980 77  STAT-SEARCH-IDX                 PIC 9(02) COMP.
+000990 77  STAT-FOUND-SW                   PIC X(01).
+001000     88  STAT-FOUND                       VALUE 'Y'.
+001010 77  STAT-CANVAS-REJECTED-SW         PIC X(01).
+001020     88  STAT-CANVAS-REJECTED             VALUE 'Y'.
+001030
+001040******************************************************************
+001050* OVERALL (ALL-CANVAS) TOTALS AND ELAPSED-TIME WORK AREAS.
+001060******************************************************************
+001070 77  STAT-TOTAL-FRAMES               PIC 9(08) COMP VALUE 0.
+001080 77  STAT-EARLIEST-DATE              PIC 9(08) VALUE 99999999.
+001090 77  STAT-EARLIEST-TIME              PIC 9(08) VALUE 99999999.
+001100 77  STAT-LATEST-DATE                PIC 9(08) VALUE 0.
+001110 77  STAT-LATEST-TIME                PIC 9(08) VALUE 0.
+001120
+001130 77  STAT-WK-HH                      PIC 9(02).
+001140 77  STAT-WK-MM                      PIC 9(02).
+001150 77  STAT-WK-SS                      PIC 9(02).
+001160 77  STAT-WK-CC                      PIC 9(02).
+001170 77  STAT-WK-TEMP                    PIC 9(08).
+001180 77  STAT-START-SECS                 PIC 9(08).
+001190 77  STAT-END-SECS                   PIC 9(08).
+001200 77  STAT-ELAPSED-SECS               PIC 9(08).
+001210 77  STAT-ELAPSED-HH                 PIC 9(04).
+001220 77  STAT-ELAPSED-MM                 PIC 9(02).
+001230 77  STAT-ELAPSED-SS                 PIC 9(02).
+001240
+001250 01  STAT-EDIT-ANGLE                 PIC ZZZZZZ9.999.
+001260 01  STAT-EDIT-FRAMES                PIC ZZZZZZZ9.
+001270 01  STAT-EDIT-WRAPS                 PIC ZZZZZZZ9.
+001280 01  STAT-EDIT-ERRORS                PIC ZZZZZZZ9.
+001290 01  STAT-EDIT-ELAPSED               PIC ZZZ9.
+001300 01  STAT-EDIT-DATE                  PIC 9999/99/99.
+001310
+001320 PROCEDURE DIVISION.
+001330******************************************************************
+001340* 0000-MAINLINE.
+001350******************************************************************
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001380     PERFORM 2000-READ-LOG-RECORD THRU 2000-EXIT.
+001390     PERFORM 2100-PROCESS-LOG-RECORD THRU 2100-EXIT
+001400         UNTIL STAT-END-OF-LOG.
+001410     PERFORM 8000-PRODUCE-REPORT THRU 8000-EXIT.
+001420     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001430     STOP RUN.
+001440
+001450 0000-EXIT.
+001460     EXIT.
+001470
+001480******************************************************************
+001490* 1000-INITIALIZE.
+001500*     OPEN THE LOG AND THE REPORT FILE.  IF THE LOG DOES NOT
+001510*     EXIST THERE IS NOTHING TO REPORT ON -- SAY SO AND END.
+001520******************************************************************
+001530 1000-INITIALIZE.
+001540     OPEN INPUT RENDER-LOG-FILE.
+001550     IF NOT STAT-LOG-OK
+001560         DISPLAY "PLUTO-STATS: NO RENDER LOG FOUND, STATUS "
+001570             STAT-LOG-STATUS
+001580         MOVE 'Y' TO STAT-END-OF-LOG-SW
+001590     END-IF.
+001600
+001610     OPEN OUTPUT STATS-REPORT-FILE.
+001620
+001630 1000-EXIT.
+001640     EXIT.
+001650
+001660******************************************************************
+001670* 2000-READ-LOG-RECORD.
+001680******************************************************************
+001690 2000-READ-LOG-RECORD.
+001700     IF NOT STAT-END-OF-LOG
+001710         READ RENDER-LOG-FILE
+001720             AT END
+001730                 MOVE 'Y' TO STAT-END-OF-LOG-SW
+001740         END-READ
+001750     END-IF.
+001760
+001770 2000-EXIT.
+001780     EXIT.
+001790
+001800******************************************************************
+001810* 2100-PROCESS-LOG-RECORD.
+001820*     FOLD ONE LOG RECORD INTO ITS CANVAS'S ACCUMULATOR AND INTO
+001830*     THE RUN-WIDE EARLIEST/LATEST TIMESTAMPS, THEN READ AHEAD.
+001840******************************************************************
+001850 2100-PROCESS-LOG-RECORD.
+001860     PERFORM 2200-FIND-OR-ADD-CANVAS THRU 2200-EXIT.
+001870
+001880     IF NOT STAT-CANVAS-REJECTED
+001890         IF LOG-EVENT-IS-START
+001900             MOVE LOG-DATE TO
+001910                 STAT-CANVAS-START-DATE(STAT-CANVAS-IDX)
+001920             MOVE LOG-TIME TO
+001930                 STAT-CANVAS-START-TIME(STAT-CANVAS-IDX)
+001940         END-IF
+001950
+001960         IF LOG-EVENT-IS-FRAME
+001970             ADD 1 TO STAT-CANVAS-FRAMES(STAT-CANVAS-IDX)
+001980             ADD 1 TO STAT-TOTAL-FRAMES
+001990         END-IF
+002000
+002010         IF LOG-EVENT-IS-WRAP
+002020             ADD 1 TO STAT-CANVAS-WRAPS(STAT-CANVAS-IDX)
+002030         END-IF
+002040
+002050         IF LOG-EVENT-IS-ERROR
+002060             ADD 1 TO STAT-CANVAS-ERRORS(STAT-CANVAS-IDX)
+002070         END-IF
+002080
+002090         IF LOG-EVENT-IS-STOP
+002100             MOVE 'Y' TO STAT-CANVAS-STOPPED-SW(STAT-CANVAS-IDX)
+002110         END-IF
+002120
+002130         MOVE LOG-DATE TO STAT-CANVAS-LAST-DATE(STAT-CANVAS-IDX)
+002140         MOVE LOG-TIME TO STAT-CANVAS-LAST-TIME(STAT-CANVAS-IDX)
+002150         MOVE LOG-ANGLE TO STAT-CANVAS-LAST-ANGLE(STAT-CANVAS-IDX)
+002160     END-IF.
+002170
+002180     IF LOG-DATE < STAT-EARLIEST-DATE
+002190         MOVE LOG-DATE TO STAT-EARLIEST-DATE
+002200         MOVE LOG-TIME TO STAT-EARLIEST-TIME
+002210     ELSE
+002220         IF LOG-DATE = STAT-EARLIEST-DATE
+002230             AND LOG-TIME < STAT-EARLIEST-TIME
+002240             MOVE LOG-TIME TO STAT-EARLIEST-TIME
+002250         END-IF
+002260     END-IF.
+002270
+002280     IF LOG-DATE > STAT-LATEST-DATE
+002290         MOVE LOG-DATE TO STAT-LATEST-DATE
+002300         MOVE LOG-TIME TO STAT-LATEST-TIME
+002310     ELSE
+002320         IF LOG-DATE = STAT-LATEST-DATE
+002330             AND LOG-TIME > STAT-LATEST-TIME
+002340             MOVE LOG-TIME TO STAT-LATEST-TIME
+002350         END-IF
+002360     END-IF.
+002370
+002380     PERFORM 2000-READ-LOG-RECORD THRU 2000-EXIT.
+002390
+002400 2100-EXIT.
+002410     EXIT.
+002420
+002430******************************************************************
+002440* 2200-FIND-OR-ADD-CANVAS.
+002450*     LOCATE THIS RECORD'S CANVAS IN THE ACCUMULATOR TABLE, OR
+002460*     ADD A NEW ZEROED ENTRY FOR IT IF THIS IS ITS FIRST RECORD.
+002470******************************************************************
+002480 2200-FIND-OR-ADD-CANVAS.
+002490     MOVE 'N' TO STAT-FOUND-SW.
+002500     MOVE 'N' TO STAT-CANVAS-REJECTED-SW.
+002510     MOVE 1 TO STAT-SEARCH-IDX.
+002520     PERFORM 2210-SEARCH-ONE-CANVAS THRU 2210-EXIT
+002530         VARYING STAT-SEARCH-IDX FROM 1 BY 1
+002540             UNTIL STAT-SEARCH-IDX > STAT-CANVAS-COUNT
+002550                 OR STAT-FOUND.
+002560
+002570     IF NOT STAT-FOUND
+002580         IF STAT-CANVAS-COUNT < 20
+002590             ADD 1 TO STAT-CANVAS-COUNT
+002600             SET STAT-CANVAS-IDX TO STAT-CANVAS-COUNT
+002610             MOVE LOG-CANVAS-NAME TO
+002620                 STAT-CANVAS-NAME(STAT-CANVAS-IDX)
+002630             MOVE 0 TO STAT-CANVAS-FRAMES(STAT-CANVAS-IDX)
+002640             MOVE 0 TO STAT-CANVAS-WRAPS(STAT-CANVAS-IDX)
+002650             MOVE 0 TO STAT-CANVAS-ERRORS(STAT-CANVAS-IDX)
+002660             MOVE 'N' TO STAT-CANVAS-STOPPED-SW(STAT-CANVAS-IDX)
+002670             MOVE 0 TO STAT-CANVAS-START-DATE(STAT-CANVAS-IDX)
+002680             MOVE 0 TO STAT-CANVAS-START-TIME(STAT-CANVAS-IDX)
+002690         ELSE
+002700             DISPLAY "PLUTO-STATS: CANVAS TABLE FULL, IGNORING "
+002710                 LOG-CANVAS-NAME
+002720             MOVE 'Y' TO STAT-CANVAS-REJECTED-SW
+002730         END-IF
+002740     END-IF.
+002750
+002760 2200-EXIT.
+002770     EXIT.
+002780
+002790 2210-SEARCH-ONE-CANVAS.
+002800     IF STAT-CANVAS-NAME(STAT-SEARCH-IDX) = LOG-CANVAS-NAME
+002810         SET STAT-CANVAS-IDX TO STAT-SEARCH-IDX
+002820         MOVE 'Y' TO STAT-FOUND-SW
+002830     END-IF.
+002840
+002850 2210-EXIT.
+002860     EXIT.
+002870
+002880******************************************************************
+002890* 8000-PRODUCE-REPORT.
+002900*     WRITE THE SHIFT-END REPORT -- A HEADING, ONE LINE PER
+002910*     CANVAS, AND AN OVERALL SUMMARY LINE.
+002920******************************************************************
+002930 8000-PRODUCE-REPORT.
+002940     PERFORM 8100-WRITE-HEADING THRU 8100-EXIT.
+002950
+002960     PERFORM 8200-WRITE-CANVAS-LINE THRU 8200-EXIT
+002970         VARYING STAT-CANVAS-IDX FROM 1 BY 1
+002980             UNTIL STAT-CANVAS-IDX > STAT-CANVAS-COUNT.
+002990
+003000     PERFORM 8300-WRITE-SUMMARY THRU 8300-EXIT.
+003010
+003020 8000-EXIT.
+003030     EXIT.
+003040
+003050 8100-WRITE-HEADING.
+003060     MOVE SPACES TO STATS-REPORT-RECORD.
+003070     MOVE "PLUTO-GRADIENT SHIFT-END ACTIVITY REPORT" TO
+003080         STATS-REPORT-RECORD.
+003090     WRITE STATS-REPORT-RECORD.
+003100
+003110     MOVE SPACES TO STATS-REPORT-RECORD.
+003120     WRITE STATS-REPORT-RECORD.
+003130
+003140     MOVE SPACES TO STATS-REPORT-RECORD.
+003150     STRING "CANVAS    FRAMES    WRAPS  ERRORS  STOPPED"
+003160         "   FINAL ANGLE"
+003170         DELIMITED BY SIZE INTO STATS-REPORT-RECORD.
+003180     WRITE STATS-REPORT-RECORD.
+003190
+003200 8100-EXIT.
+003210     EXIT.
+003220
+003230 8200-WRITE-CANVAS-LINE.
+003240     MOVE STAT-CANVAS-FRAMES(STAT-CANVAS-IDX) TO
+003250         STAT-EDIT-FRAMES.
+003260     MOVE STAT-CANVAS-WRAPS(STAT-CANVAS-IDX) TO
+003270         STAT-EDIT-WRAPS.
+003280     MOVE STAT-CANVAS-ERRORS(STAT-CANVAS-IDX) TO
+003290         STAT-EDIT-ERRORS.
+003300     MOVE STAT-CANVAS-LAST-ANGLE(STAT-CANVAS-IDX) TO
+003310         STAT-EDIT-ANGLE.
+003320
+003330     MOVE SPACES TO STATS-REPORT-RECORD.
+003340     STRING STAT-CANVAS-NAME(STAT-CANVAS-IDX) "  "
+003350         STAT-EDIT-FRAMES "  "
+003360         STAT-EDIT-WRAPS "  "
+003370         STAT-EDIT-ERRORS "     "
+003380         STAT-CANVAS-STOPPED-SW(STAT-CANVAS-IDX) "     "
+003390         STAT-EDIT-ANGLE
+003400         DELIMITED BY SIZE INTO STATS-REPORT-RECORD.
+003410     WRITE STATS-REPORT-RECORD.
+003420
+003430 8200-EXIT.
+003440     EXIT.
+003450
+003460******************************************************************
+003470* 8300-WRITE-SUMMARY.
+003480*     ELAPSED RUNTIME IS FROM THE EARLIEST START SEEN ON THE LOG
+003490*     TO THE LATEST EVENT OF ANY KIND.  A SINGLE MIDNIGHT
+003500*     CROSSING IS ALLOWED FOR -- SEE THE REMARKS AT THE TOP.
+003510******************************************************************
+003520 8300-WRITE-SUMMARY.
+003530     PERFORM 8310-COMPUTE-ELAPSED THRU 8310-EXIT.
+003540
+003550     MOVE SPACES TO STATS-REPORT-RECORD.
+003560     WRITE STATS-REPORT-RECORD.
+003570
+003580     MOVE STAT-TOTAL-FRAMES TO STAT-EDIT-FRAMES.
+003590     MOVE SPACES TO STATS-REPORT-RECORD.
+003600     STRING "TOTAL FRAMES RENDERED (ALL CANVASES). . . "
+003610         STAT-EDIT-FRAMES
+003620         DELIMITED BY SIZE INTO STATS-REPORT-RECORD.
+003630     WRITE STATS-REPORT-RECORD.
+003640
+003650     MOVE SPACES TO STATS-REPORT-RECORD.
+003660     IF STAT-CANVAS-COUNT = 0
+003670         STRING "RUN STARTED . . . . . . . . . . . . . . "
+003680             "N/A"
+003690             DELIMITED BY SIZE INTO STATS-REPORT-RECORD
+003700     ELSE
+003710         MOVE STAT-EARLIEST-DATE TO STAT-EDIT-DATE
+003720         STRING "RUN STARTED . . . . . . . . . . . . . . "
+003730             STAT-EDIT-DATE
+003740             DELIMITED BY SIZE INTO STATS-REPORT-RECORD
+003750     END-IF.
+003760     WRITE STATS-REPORT-RECORD.
+003770
+003780     MOVE SPACES TO STATS-REPORT-RECORD.
+003790     IF STAT-CANVAS-COUNT = 0
+003800         STRING "LAST ACTIVITY . . . . . . . . . . . . . "
+003810             "N/A"
+003820             DELIMITED BY SIZE INTO STATS-REPORT-RECORD
+003830     ELSE
+003840         MOVE STAT-LATEST-DATE TO STAT-EDIT-DATE
+003850         STRING "LAST ACTIVITY . . . . . . . . . . . . . "
+003860             STAT-EDIT-DATE
+003870             DELIMITED BY SIZE INTO STATS-REPORT-RECORD
+003880     END-IF.
+003890     WRITE STATS-REPORT-RECORD.
+003900
+003910     MOVE STAT-ELAPSED-HH TO STAT-EDIT-ELAPSED.
+003920     MOVE SPACES TO STATS-REPORT-RECORD.
+003930     STRING "ELAPSED RUNTIME (HH:MM:SS) . . . . . . . "
+003940         STAT-EDIT-ELAPSED "H "
+003950         STAT-ELAPSED-MM "M "
+003960         STAT-ELAPSED-SS "S"
+003970         DELIMITED BY SIZE INTO STATS-REPORT-RECORD.
+003980     WRITE STATS-REPORT-RECORD.
+003990
+004000 8300-EXIT.
+004010     EXIT.
+004020
+004030******************************************************************
+004040* 8310-COMPUTE-ELAPSED.
+004050*     CONVERT THE EARLIEST-START AND LATEST-ACTIVITY TIMESTAMPS
+004060*     TO SECONDS-SINCE-MIDNIGHT AND SUBTRACT, ALLOWING FOR ONE
+004070*     MIDNIGHT CROSSING WHEN THE LATEST DATE IS AFTER THE
+004080*     EARLIEST ONE.
+004090******************************************************************
+004100 8310-COMPUTE-ELAPSED.
+004110     IF STAT-CANVAS-COUNT = 0
+004120         MOVE 0 TO STAT-ELAPSED-HH
+004130         MOVE 0 TO STAT-ELAPSED-MM
+004140         MOVE 0 TO STAT-ELAPSED-SS
+004150     ELSE
+004160         PERFORM 8320-SPLIT-EARLIEST-TIME THRU 8320-EXIT
+004170         PERFORM 8330-SPLIT-LATEST-TIME THRU 8330-EXIT
+004180
+004190         IF STAT-LATEST-DATE > STAT-EARLIEST-DATE
+004200             ADD 86400 TO STAT-END-SECS
+004210         END-IF
+004220
+004230         SUBTRACT STAT-START-SECS FROM STAT-END-SECS
+004240             GIVING STAT-ELAPSED-SECS
+004250
+004260         DIVIDE STAT-ELAPSED-SECS BY 3600
+004270             GIVING STAT-ELAPSED-HH
+004280             REMAINDER STAT-ELAPSED-SECS
+004290         DIVIDE STAT-ELAPSED-SECS BY 60
+004300             GIVING STAT-ELAPSED-MM
+004310             REMAINDER STAT-ELAPSED-SS
+004320     END-IF.
+004330
+004340 8310-EXIT.
+004350     EXIT.
+004360
+004370 8320-SPLIT-EARLIEST-TIME.
+004380     DIVIDE STAT-EARLIEST-TIME BY 1000000
+004390         GIVING STAT-WK-HH REMAINDER STAT-WK-TEMP.
+004400     DIVIDE STAT-WK-TEMP BY 10000
+004410         GIVING STAT-WK-MM REMAINDER STAT-WK-TEMP.
+004420     DIVIDE STAT-WK-TEMP BY 100
+004430         GIVING STAT-WK-SS REMAINDER STAT-WK-CC.
+004440     MULTIPLY STAT-WK-HH BY 3600 GIVING STAT-START-SECS.
+004450     MULTIPLY STAT-WK-MM BY 60 GIVING STAT-WK-TEMP.
+004460     ADD STAT-WK-TEMP TO STAT-START-SECS.
+004470     ADD STAT-WK-SS TO STAT-START-SECS.
+004480
+004490 8320-EXIT.
+004500     EXIT.
+004510
+004520 8330-SPLIT-LATEST-TIME.
+004530     DIVIDE STAT-LATEST-TIME BY 1000000
+004540         GIVING STAT-WK-HH REMAINDER STAT-WK-TEMP.
+004550     DIVIDE STAT-WK-TEMP BY 10000
+004560         GIVING STAT-WK-MM REMAINDER STAT-WK-TEMP.
+004570     DIVIDE STAT-WK-TEMP BY 100
+004580         GIVING STAT-WK-SS REMAINDER STAT-WK-CC.
+004590     MULTIPLY STAT-WK-HH BY 3600 GIVING STAT-END-SECS.
+004600     MULTIPLY STAT-WK-MM BY 60 GIVING STAT-WK-TEMP.
+004610     ADD STAT-WK-TEMP TO STAT-END-SECS.
+004620     ADD STAT-WK-SS TO STAT-END-SECS.
+004630
+004640 8330-EXIT.
+004650     EXIT.
+004660
+004670******************************************************************
+004680* 9000-TERMINATE.
+004690******************************************************************
+004700 9000-TERMINATE.
+004710     IF STAT-LOG-OK OR STAT-LOG-EOF
+004720         CLOSE RENDER-LOG-FILE
+004730     END-IF.
+004740     CLOSE STATS-REPORT-FILE.
+004750
+004760 9000-EXIT.
+004770     EXIT.
+004780
