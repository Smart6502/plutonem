@@ -0,0 +1,23 @@
+      ******************************************************************
+      * PLGRDLOG.
+      *     RENDER ACTIVITY LOG RECORD LAYOUT.  WRITTEN BY PLUTO-
+      *     GRADIENT ON EVERY MATERIAL EVENT (START, EACH FRAME
+      *     RENDERED, ANGLE WRAP, ERROR, STOP) AND READ BACK BY
+      *     PLUTO-STATS TO BUILD THE SHIFT-END ACTIVITY REPORT.
+      ******************************************************************
+       01  RENDER-LOG-RECORD                PIC X(80).
+
+       01  RENDER-LOG-REC REDEFINES RENDER-LOG-RECORD.
+           05  LOG-CANVAS-NAME               PIC X(08).
+           05  LOG-EVENT                     PIC X(08).
+               88  LOG-EVENT-IS-START            VALUE 'START'.
+               88  LOG-EVENT-IS-FRAME            VALUE 'FRAME'.
+               88  LOG-EVENT-IS-WRAP             VALUE 'WRAP'.
+               88  LOG-EVENT-IS-STOP             VALUE 'STOP'.
+               88  LOG-EVENT-IS-ERROR            VALUE 'ERROR'.
+           05  LOG-FRAME-NO                  PIC 9(08).
+           05  LOG-TIMESTAMP.
+               10  LOG-DATE                  PIC 9(08).
+               10  LOG-TIME                  PIC 9(08).
+           05  LOG-ANGLE                     PIC 9(08)V9(03).
+           05  FILLER                        PIC X(29).
