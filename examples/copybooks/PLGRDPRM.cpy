@@ -0,0 +1,25 @@
+      ******************************************************************
+      * PLGRDPRM.
+      *     PARAMETER FILE RECORD LAYOUT FOR THE PLUTO-GRADIENT
+      *     WALL DISPLAY DRIVER.  THE FILE CARRIES ONE HEADER RECORD
+      *     (REC-TYPE '1') FOLLOWED BY ONE DETAIL RECORD (REC-TYPE '2')
+      *     FOR EACH CANVAS TO BE DRIVEN IN THE RUN.
+      ******************************************************************
+       01  PARM-RECORD                     PIC X(80).
+
+       01  PARM-HEADER-REC REDEFINES PARM-RECORD.
+           05  PARM-REC-TYPE                PIC X(01).
+               88  PARM-IS-HEADER               VALUE '1'.
+           05  PARM-ANGLE-STEP               PIC 9(03)V9(03).
+           05  PARM-ARCHIVE-FREQ             PIC 9(05).
+           05  PARM-CANVAS-COUNT             PIC 9(02).
+           05  FILLER                        PIC X(66).
+
+       01  PARM-CANVAS-REC REDEFINES PARM-RECORD.
+           05  PARM-DTL-REC-TYPE             PIC X(01).
+               88  PARM-IS-CANVAS-DETAIL         VALUE '2'.
+           05  PARM-CANVAS-NAME              PIC X(08).
+           05  PARM-CANVAS-WIDTH             PIC 9(03).
+           05  PARM-CANVAS-HEIGHT            PIC 9(03).
+           05  PARM-PALETTE-NAME             PIC X(08).
+           05  FILLER                        PIC X(57).
