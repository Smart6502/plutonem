@@ -0,0 +1,34 @@
+      ******************************************************************
+      * PLGRDPAL.
+      *     PALETTE FILE RECORD LAYOUT FOR THE PLUTO-GRADIENT WALL
+      *     DISPLAY DRIVER.  ONE RECORD PER NAMED PALETTE.  EACH OF THE
+      *     THREE COLOR CHANNELS IS DRIVEN FROM A SOURCE CODE PLUS A
+      *     BASE VALUE THAT THE SOURCE IS ADDED TO --
+      *         'X'  =  PIXEL COLUMN
+      *         'Y'  =  PIXEL ROW
+      *         'A'  =  CURRENT CANVAS ANGLE
+      *         'C'  =  CONSTANT (BASE VALUE ONLY, NO SOURCE ADDED)
+      ******************************************************************
+       01  PALETTE-RECORD                  PIC X(80).
+
+       01  PALETTE-REC REDEFINES PALETTE-RECORD.
+           05  PAL-NAME                      PIC X(08).
+           05  PAL-R-SOURCE                  PIC X(01).
+               88  PAL-R-IS-X                    VALUE 'X'.
+               88  PAL-R-IS-Y                    VALUE 'Y'.
+               88  PAL-R-IS-ANGLE                VALUE 'A'.
+               88  PAL-R-IS-CONST                VALUE 'C'.
+           05  PAL-R-BASE                    PIC 9(03).
+           05  PAL-G-SOURCE                  PIC X(01).
+               88  PAL-G-IS-X                    VALUE 'X'.
+               88  PAL-G-IS-Y                    VALUE 'Y'.
+               88  PAL-G-IS-ANGLE                VALUE 'A'.
+               88  PAL-G-IS-CONST                VALUE 'C'.
+           05  PAL-G-BASE                    PIC 9(03).
+           05  PAL-B-SOURCE                  PIC X(01).
+               88  PAL-B-IS-X                    VALUE 'X'.
+               88  PAL-B-IS-Y                    VALUE 'Y'.
+               88  PAL-B-IS-ANGLE                VALUE 'A'.
+               88  PAL-B-IS-CONST                VALUE 'C'.
+           05  PAL-B-BASE                    PIC 9(03).
+           05  FILLER                        PIC X(60).
