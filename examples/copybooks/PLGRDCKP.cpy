@@ -0,0 +1,13 @@
+      ******************************************************************
+      * PLGRDCKP.
+      *     CHECKPOINT FILE RECORD LAYOUT FOR THE PLUTO-GRADIENT WALL
+      *     DISPLAY DRIVER.  ONE RECORD PER CANVAS, WRITTEN AT SHUTDOWN
+      *     AND READ BACK AT STARTUP SO THE ANIMATION CYCLE RESUMES
+      *     WHERE THE PRIOR RUN LEFT OFF.
+      ******************************************************************
+       01  CHECKPOINT-RECORD                PIC X(80).
+
+       01  CHECKPOINT-REC REDEFINES CHECKPOINT-RECORD.
+           05  CKPT-CANVAS-NAME              PIC X(08).
+           05  CKPT-ANGLE                    PIC 9(08)V9(03).
+           05  FILLER                        PIC X(61).
